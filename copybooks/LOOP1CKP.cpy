@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  LOOP1CKP - CHECKPOINT/RESTART RECORD FOR LOOP1.
+      *  ONE RECORD IS APPENDED EVERY CTL-CHECKPOINT-FREQ COMPLETIONS
+      *  OF BUSINESS-LOOP.  ON RESTART LOOP1 STARTS THE WORKLOAD MASTER
+      *  AFTER CKP-LAST-ACCT-ID AND CARRIES CKP-TOTAL FORWARD INTO
+      *  WS-TOTAL, INSTEAD OF REPROCESSING THE FILE FROM THE TOP.
+      *****************************************************************
+       01  LOOP1-CHECKPOINT-RECORD.
+           05  CKP-I              PIC 9(06).
+           05  CKP-J              PIC 9(06).
+           05  CKP-K              PIC 9(06).
+           05  CKP-LAST-ACCT-ID   PIC X(10).
+           05  CKP-TOTAL          PIC 9(18).
+           05  CKP-TIMESTAMP      PIC X(26).
