@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  LOOP1WM - WORKLOAD MASTER RECORD LAYOUT.
+      *  ONE RECORD PER ACCOUNT/COST-CENTER THAT LOOP1 IS TO DRIVE A
+      *  BUSINESS-LOOP PASS FOR.  WM-WEIGHT REPLACES THE FIXED WS-J
+      *  AND WS-K LOOP BOUNDS FOR THAT ACCOUNT'S PASS (CAPPED AT THE
+      *  CTL-MAX-J CEILING FROM THE CONTROL RECORD).
+      *****************************************************************
+       01  WORKLOAD-MASTER-RECORD.
+           05  WM-ACCOUNT-ID        PIC X(10).
+           05  WM-COST-CENTER       PIC X(06).
+           05  WM-WEIGHT            PIC 9(06).
+           05  WM-EFF-DATE          PIC X(08).
+           05  FILLER               PIC X(10).
