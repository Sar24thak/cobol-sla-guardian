@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  LOOP1STS - STATUS HAND-OFF RECORD WRITTEN BY LOOP1 FOR THE
+      *  SCHEDULER (CONTROL-M) TO POLL.  STS-FINAL-TOTAL LETS A CALLER
+      *  SUCH AS LOOP1DRV ROLL UP THE GRAND TOTAL ACROSS PARTITIONS
+      *  WITHOUT RE-READING LOOP1-JNL.  STS-STOPPED-AT-CAP TELLS THE
+      *  SCHEDULER WHETHER THE RUN REACHED END OF WORKLOAD-MASTER OR
+      *  WAS CUT SHORT BY THE CTL-MAX-I SAFETY CAP.
+      *****************************************************************
+       01  LOOP1-STS-RECORD.
+           05  STS-JOB-NAME         PIC X(08).
+           05  STS-RETURN-CODE      PIC 9(02).
+           05  STS-STATUS-TEXT      PIC X(20).
+           05  STS-FINAL-TOTAL      PIC 9(18).
+           05  STS-TIMESTAMP        PIC X(26).
+           05  STS-STOPPED-AT-CAP   PIC X(01).
