@@ -0,0 +1,24 @@
+      *****************************************************************
+      *  LOOP1CTL - CONTROL RECORD LAYOUT FOR THE LOOP1 BATCH RUN
+      *  ONE RECORD PER RUN - SIZES THE LOOP BOUNDS, THE HIGH-VOLUME
+      *  FLAG THRESHOLD, THE CHECKPOINT FREQUENCY, THE SLA WINDOW AND
+      *  THE PARTITION COUNT USED WHEN LOOP1 IS RUN UNDER LOOP1DRV.
+      *  CTL-PART-SEQ IS THE 1-UP PARTITION NUMBER LOOP1DRV STAMPS ON
+      *  EACH PARTITION'S CONTROL RECORD SO LOOP1 CAN GIVE ITS
+      *  CHECKPOINT/REPORT/JOURNAL/SLA-BREACH/STATUS FILES PARTITION-
+      *  SCOPED NAMES INSTEAD OF ALL PARTITIONS COLLIDING ON THE SAME
+      *  FIXED FILE.  ZERO MEANS "NOT RUNNING UNDER A PARTITION" - USE
+      *  THE PLAIN BASE FILE NAMES.
+      *****************************************************************
+       01  LOOP1-CONTROL-RECORD.
+           05  CTL-MAX-I             PIC 9(06).
+           05  CTL-MAX-J             PIC 9(06).
+           05  CTL-MAX-K             PIC 9(06).
+           05  CTL-CHECKPOINT-FREQ   PIC 9(06).
+           05  CTL-HIVOL-THRESHOLD   PIC 9(09).
+           05  CTL-SLA-MAX-MINUTES   PIC 9(05).
+           05  CTL-PART-COUNT        PIC 9(04).
+           05  CTL-PART-START-ID     PIC X(10).
+           05  CTL-PART-END-ID       PIC X(10).
+           05  CTL-PART-SEQ          PIC 9(04).
+           05  FILLER                PIC X(16).
