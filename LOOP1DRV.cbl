@@ -0,0 +1,283 @@
+      *****************************************************************
+      *  MODIFICATION HISTORY
+      *  2026-08-08  NEW PROGRAM - SPLITS THE WORKLOAD-MASTER KEY RANGE
+      *              INTO CTL-PART-COUNT PARTITIONS AND RUNS LOOP1 ONCE
+      *              PER PARTITION, ROLLING THE PER-PARTITION LOOP1-STS
+      *              TOTALS AND RETURN CODES UP INTO ONE DRIVER REPORT
+      *              AND RETURN CODE.
+      *  2026-08-09  REVIEW FIXES: LOOP1-CTL IS NOW SELECT OPTIONAL WITH
+      *              A FILE STATUS, AND EVERY CONTROL RECORD FIELD IS
+      *              DEFAULTED/VALIDATED (VALIDATE-CONTROL-RECORD)
+      *              BEFORE BEING SAVED OFF AND STAMPED ONTO EACH
+      *              PARTITION'S OWN CONTROL RECORD, SO A MISSING OR
+      *              SHORT LOOP1-CTL NO LONGER PROPAGATES BLANK/GARBAGE
+      *              VALUES INTO EVERY PARTITION.  EACH PARTITION'S
+      *              CONTROL RECORD NOW CARRIES A CTL-PART-SEQ SO LOOP1
+      *              CAN NAME ITS OUTPUT FILES PER PARTITION, AND THIS
+      *              DRIVER READS THE MATCHING PARTITION-SCOPED
+      *              LOOP1-STS FILE BACK.  CALL 'LOOP1' IS NOW FOLLOWED
+      *              BY CANCEL 'LOOP1' SO EACH PARTITION GETS A FRESH
+      *              WORKING-STORAGE INSTANCE.  SCAN-WORKLOAD-MASTER
+      *              NOW WARNS WHEN THE WORKLOAD-MASTER FILE EXCEEDS THE
+      *              ACCOUNT SCAN TABLE SIZE INSTEAD OF SILENTLY
+      *              DROPPING THE REMAINDER FROM ANY PARTITION.
+      *  2026-08-09  REVIEW FIXES ROUND 2: RUN-ONE-PARTITION NOW CLAMPS
+      *              WS-PART-END-IDX TO WS-TOTAL-RECS UNCONDITIONALLY,
+      *              NOT JUST ON THE LAST PARTITION - WS-PART-SIZE IS
+      *              COMPUTED ROUNDED, SO A NON-LAST PARTITION COULD
+      *              OTHERWISE END PAST THE LAST SCANNED ACCOUNT AND
+      *              STAMP AN UNPOPULATED TABLE ENTRY AS CTL-PART-END-ID.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOOP1DRV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL LOOP1-CTL-FILE  ASSIGN TO "LOOP1CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT WORKLOAD-MASTER-FILE  ASSIGN TO "WLDMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS WM-ACCOUNT-ID
+               FILE STATUS IS WS-WM-STATUS.
+           SELECT LOOP1-STS-FILE  ASSIGN TO WS-STS-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STS-STATUS.
+           SELECT LOOP1-DRV-RPT-FILE  ASSIGN TO "LOOP1DRR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DRR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOOP1-CTL-FILE
+           RECORDING MODE IS F.
+       COPY LOOP1CTL.
+
+       FD  WORKLOAD-MASTER-FILE.
+       COPY LOOP1WM.
+
+       FD  LOOP1-STS-FILE
+           RECORDING MODE IS F.
+       COPY LOOP1STS.
+
+       FD  LOOP1-DRV-RPT-FILE
+           RECORDING MODE IS F.
+       01  LOOP1-DRV-RPT-LINE       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CTL-STATUS        PIC X(2)   VALUE SPACES.
+       01  WS-STS-FILENAME      PIC X(20)  VALUE 'LOOP1STS'.
+       01  WS-WM-STATUS         PIC X(2)   VALUE SPACES.
+       01  WS-WM-EOF-SW         PIC X      VALUE 'N'.
+           88  WM-EOF                      VALUE 'Y'.
+       01  WS-STS-STATUS        PIC X(2)   VALUE SPACES.
+       01  WS-DRR-STATUS        PIC X(2)   VALUE SPACES.
+       01  WS-ACCT-TABLE.
+           05  WS-ACCT-ENTRY    PIC X(10)  OCCURS 5000 TIMES.
+       01  WS-TABLE-LIMIT       PIC 9(06)  VALUE 5000.
+       01  WS-TABLE-OVERFLOW-SW PIC X      VALUE 'N'.
+           88  WS-TABLE-OVERFLOWED          VALUE 'Y'.
+       01  WS-TOTAL-RECS        PIC 9(06)  VALUE 0.
+       01  WS-PART-COUNT        PIC 9(04)  VALUE 0.
+       01  WS-PART-IDX          PIC 9(04)  VALUE 0.
+       01  WS-PART-SIZE         PIC 9(06)  VALUE 0.
+       01  WS-PART-START-IDX    PIC 9(06)  VALUE 0.
+       01  WS-PART-END-IDX      PIC 9(06)  VALUE 0.
+       01  WS-PARTS-RUN         PIC 9(04)  VALUE 0.
+       01  WS-GRAND-TOTAL       PIC 9(18)  VALUE 0.
+       01  WS-WORST-RC          PIC 9(02)  VALUE 0.
+       01  WS-SAVE-MAX-I        PIC 9(06)  VALUE 0.
+       01  WS-SAVE-MAX-J        PIC 9(06)  VALUE 0.
+       01  WS-SAVE-MAX-K        PIC 9(06)  VALUE 0.
+       01  WS-SAVE-CKPT-FREQ    PIC 9(06)  VALUE 0.
+       01  WS-SAVE-HIVOL        PIC 9(09)  VALUE 0.
+       01  WS-SAVE-SLA-MAX      PIC 9(05)  VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           PERFORM READ-CONTROL-RECORD
+           PERFORM SCAN-WORKLOAD-MASTER
+           IF WS-PART-COUNT = 0
+               MOVE 1 TO WS-PART-COUNT
+           END-IF
+           IF WS-TOTAL-RECS = 0
+               DISPLAY 'LOOP1DRV - WORKLOAD-MASTER IS EMPTY - NOTHING '
+                   'TO PARTITION'
+           ELSE
+               COMPUTE WS-PART-SIZE ROUNDED =
+                   WS-TOTAL-RECS / WS-PART-COUNT
+               IF WS-PART-SIZE = 0
+                   MOVE 1 TO WS-PART-SIZE
+               END-IF
+               PERFORM VARYING WS-PART-IDX FROM 1 BY 1
+                   UNTIL WS-PART-IDX > WS-PART-COUNT
+                   PERFORM RUN-ONE-PARTITION
+               END-PERFORM
+           END-IF
+           PERFORM WRITE-ROLLUP-REPORT
+           MOVE WS-WORST-RC TO RETURN-CODE
+           STOP RUN.
+
+       READ-CONTROL-RECORD.
+           OPEN INPUT LOOP1-CTL-FILE
+           READ LOOP1-CTL-FILE
+               AT END
+                   DISPLAY 'LOOP1DRV - LOOP1-CTL IS MISSING OR EMPTY '
+                       '- USING A SINGLE PARTITION'
+                   MOVE 2000 TO CTL-MAX-I
+                   MOVE 600  TO CTL-MAX-J
+                   MOVE 20   TO CTL-MAX-K
+           END-READ
+           CLOSE LOOP1-CTL-FILE
+           PERFORM VALIDATE-CONTROL-RECORD
+           MOVE CTL-MAX-I           TO WS-SAVE-MAX-I
+           MOVE CTL-MAX-J           TO WS-SAVE-MAX-J
+           MOVE CTL-MAX-K           TO WS-SAVE-MAX-K
+           MOVE CTL-CHECKPOINT-FREQ TO WS-SAVE-CKPT-FREQ
+           MOVE CTL-HIVOL-THRESHOLD TO WS-SAVE-HIVOL
+           MOVE CTL-SLA-MAX-MINUTES TO WS-SAVE-SLA-MAX
+           MOVE CTL-PART-COUNT      TO WS-PART-COUNT.
+
+      *****************************************************************
+      *  VALIDATE-CONTROL-RECORD DEFAULTS EVERY FIELD ON THE CONTROL
+      *  RECORD BEFORE IT IS SAVED OFF FOR RE-USE ACROSS PARTITIONS -
+      *  A BLANK OR SHORT LOOP1-CTL MUST NOT PROPAGATE NON-NUMERIC
+      *  CONTENT INTO EVERY PARTITION'S OWN CONTROL RECORD.
+      *****************************************************************
+       VALIDATE-CONTROL-RECORD.
+           IF CTL-MAX-I NOT NUMERIC OR CTL-MAX-I = 0
+               MOVE 2000 TO CTL-MAX-I
+           END-IF
+           IF CTL-MAX-J NOT NUMERIC OR CTL-MAX-J = 0
+               MOVE 600 TO CTL-MAX-J
+           END-IF
+           IF CTL-MAX-K NOT NUMERIC OR CTL-MAX-K = 0
+               MOVE 20 TO CTL-MAX-K
+           END-IF
+           IF CTL-CHECKPOINT-FREQ NOT NUMERIC OR CTL-CHECKPOINT-FREQ = 0
+               MOVE 1000 TO CTL-CHECKPOINT-FREQ
+           END-IF
+           IF CTL-HIVOL-THRESHOLD NOT NUMERIC
+               MOVE 999999999 TO CTL-HIVOL-THRESHOLD
+           END-IF
+           IF CTL-SLA-MAX-MINUTES NOT NUMERIC OR CTL-SLA-MAX-MINUTES = 0
+               MOVE 999 TO CTL-SLA-MAX-MINUTES
+           END-IF
+           IF CTL-PART-COUNT NOT NUMERIC OR CTL-PART-COUNT = 0
+               MOVE 1 TO CTL-PART-COUNT
+           END-IF.
+
+       SCAN-WORKLOAD-MASTER.
+           OPEN INPUT WORKLOAD-MASTER-FILE
+           PERFORM UNTIL WM-EOF
+               READ WORKLOAD-MASTER-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-WM-EOF-SW
+                   NOT AT END
+                       IF WS-TOTAL-RECS < WS-TABLE-LIMIT
+                           ADD 1 TO WS-TOTAL-RECS
+                           MOVE WM-ACCOUNT-ID
+                               TO WS-ACCT-ENTRY (WS-TOTAL-RECS)
+                       ELSE
+                           IF NOT WS-TABLE-OVERFLOWED
+                               DISPLAY 'LOOP1DRV - WORKLOAD-MASTER '
+                                   'EXCEEDS THE ' WS-TABLE-LIMIT
+                                   ' ACCOUNT SCAN TABLE - ACCOUNTS '
+                                   'BEYOND THAT LIMIT WILL NOT BE '
+                                   'ASSIGNED TO ANY PARTITION'
+                               MOVE 'Y' TO WS-TABLE-OVERFLOW-SW
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE WORKLOAD-MASTER-FILE.
+
+       RUN-ONE-PARTITION.
+           COMPUTE WS-PART-START-IDX =
+               ((WS-PART-IDX - 1) * WS-PART-SIZE) + 1
+           IF WS-PART-IDX >= WS-PART-COUNT
+               MOVE WS-TOTAL-RECS TO WS-PART-END-IDX
+           ELSE
+               COMPUTE WS-PART-END-IDX = WS-PART-IDX * WS-PART-SIZE
+           END-IF
+           IF WS-PART-END-IDX > WS-TOTAL-RECS
+               MOVE WS-TOTAL-RECS TO WS-PART-END-IDX
+           END-IF
+           IF WS-PART-START-IDX <= WS-TOTAL-RECS
+               PERFORM WRITE-CONTROL-FOR-PARTITION
+               MOVE SPACES TO WS-STS-FILENAME
+               STRING 'LOOP1STS' DELIMITED BY SIZE
+                   WS-PART-IDX DELIMITED BY SIZE
+                   INTO WS-STS-FILENAME
+               CALL 'LOOP1'
+               CANCEL 'LOOP1'
+               PERFORM READ-STATUS-HANDOFF
+               ADD 1 TO WS-PARTS-RUN
+           END-IF.
+
+       WRITE-CONTROL-FOR-PARTITION.
+           MOVE WS-SAVE-MAX-I        TO CTL-MAX-I
+           MOVE WS-SAVE-MAX-J        TO CTL-MAX-J
+           MOVE WS-SAVE-MAX-K        TO CTL-MAX-K
+           MOVE WS-SAVE-CKPT-FREQ    TO CTL-CHECKPOINT-FREQ
+           MOVE WS-SAVE-HIVOL        TO CTL-HIVOL-THRESHOLD
+           MOVE WS-SAVE-SLA-MAX      TO CTL-SLA-MAX-MINUTES
+           MOVE WS-PART-COUNT        TO CTL-PART-COUNT
+           MOVE WS-PART-IDX          TO CTL-PART-SEQ
+           MOVE WS-ACCT-ENTRY (WS-PART-START-IDX) TO CTL-PART-START-ID
+           MOVE WS-ACCT-ENTRY (WS-PART-END-IDX)   TO CTL-PART-END-ID
+           OPEN OUTPUT LOOP1-CTL-FILE
+           WRITE LOOP1-CONTROL-RECORD
+           CLOSE LOOP1-CTL-FILE.
+
+       READ-STATUS-HANDOFF.
+           OPEN INPUT LOOP1-STS-FILE
+           READ LOOP1-STS-FILE
+               AT END
+                   DISPLAY 'LOOP1DRV - LOOP1-STS WAS NOT WRITTEN BY '
+                       'PARTITION ' WS-PART-IDX
+               NOT AT END
+                   ADD STS-FINAL-TOTAL TO WS-GRAND-TOTAL
+                   IF STS-RETURN-CODE > WS-WORST-RC
+                       MOVE STS-RETURN-CODE TO WS-WORST-RC
+                   END-IF
+           END-READ
+           CLOSE LOOP1-STS-FILE.
+
+       WRITE-ROLLUP-REPORT.
+           OPEN OUTPUT LOOP1-DRV-RPT-FILE
+           MOVE SPACES TO LOOP1-DRV-RPT-LINE
+           STRING 'LOOP1DRV PARTITION ROLLUP REPORT' DELIMITED BY SIZE
+               INTO LOOP1-DRV-RPT-LINE
+           WRITE LOOP1-DRV-RPT-LINE
+
+           MOVE SPACES TO LOOP1-DRV-RPT-LINE
+           STRING 'PARTITIONS REQUESTED / RUN : ' DELIMITED BY SIZE
+               WS-PART-COUNT DELIMITED BY SIZE
+               ' / ' DELIMITED BY SIZE
+               WS-PARTS-RUN DELIMITED BY SIZE
+               INTO LOOP1-DRV-RPT-LINE
+           WRITE LOOP1-DRV-RPT-LINE
+
+           MOVE SPACES TO LOOP1-DRV-RPT-LINE
+           STRING 'WORKLOAD-MASTER RECORDS SCANNED : ' DELIMITED BY SIZE
+               WS-TOTAL-RECS DELIMITED BY SIZE
+               INTO LOOP1-DRV-RPT-LINE
+           WRITE LOOP1-DRV-RPT-LINE
+
+           MOVE SPACES TO LOOP1-DRV-RPT-LINE
+           STRING 'GRAND TOTAL ACROSS PARTITIONS : ' DELIMITED BY SIZE
+               WS-GRAND-TOTAL DELIMITED BY SIZE
+               INTO LOOP1-DRV-RPT-LINE
+           WRITE LOOP1-DRV-RPT-LINE
+
+           MOVE SPACES TO LOOP1-DRV-RPT-LINE
+           STRING 'WORST PARTITION RETURN CODE : ' DELIMITED BY SIZE
+               WS-WORST-RC DELIMITED BY SIZE
+               INTO LOOP1-DRV-RPT-LINE
+           WRITE LOOP1-DRV-RPT-LINE
+
+           CLOSE LOOP1-DRV-RPT-FILE.
