@@ -1,8 +1,238 @@
+      *****************************************************************
+      *  MODIFICATION HISTORY
+      *  2026-08-08  SIZE LOOP BOUNDS FROM LOOP1-CTL CONTROL RECORD
+      *              INSTEAD OF HARDCODED LIMITS.
+      *  2026-08-08  ADD CHECKPOINT/RESTART VIA LOOP1-CKP SO A KILLED
+      *              RUN RESUMES AFTER THE LAST CHECKPOINTED WS-I
+      *              INSTEAD OF STARTING OVER AT WS-I = 1.
+      *  2026-08-08  WRITE LOOP1-RPT AT END OF RUN SHOWING THE FINAL
+      *              WS-TOTAL, THE BOUNDS USED, THE WS-FLAG 'Y' COUNT
+      *              AND THE RUN START/END TIMESTAMPS.
+      *  2026-08-08  DECISION-LOGIC NOW COMPARES WS-TOTAL AGAINST
+      *              CTL-HIVOL-THRESHOLD INSTEAD OF "WS-J > 30000" -
+      *              WS-J NEVER EXCEEDS CTL-MAX-J SO THE OLD THRESHOLD
+      *              COULD NEVER BE REACHED AND THE HIGH-VOLUME
+      *              FORMULA IN CALCULATION-LOOP COULD NEVER RUN.
+      *  2026-08-08  ADD LOOP1-JNL AUDIT JOURNAL - ONE RECORD PER
+      *              WS-K PASS THROUGH CALCULATION-LOOP SO A WS-TOTAL
+      *              CAN BE RECONSTRUCTED AND RECONCILED AFTER THE FACT.
+      *  2026-08-08  ADD SLA PACE CHECKING AFTER EVERY COMPLETED WS-I
+      *              PASS - WHEN ELAPSED TIME IS RUNNING AHEAD OF THE
+      *              SHARE OF CTL-SLA-MAX-MINUTES BUDGETED FOR THE
+      *              WS-I RANGE COVERED SO FAR, A RECORD IS WRITTEN TO
+      *              LOOP1-SLA-BREACH WHILE THE JOB IS STILL RUNNING.
+      *  2026-08-08  UNUSED-LOGIC IS NOW THE PROGRAM'S ABEND PATH -
+      *              PERFORMED ON AN INVALID CONTROL RECORD, A FAILED
+      *              CHECKPOINT WRITE, OR A WS-TOTAL OVERFLOW, SO A
+      *              BAD RUN HALTS CLEANLY WITH A LOGGED REASON.
+      *  2026-08-08  MAIN-PARA NOW DRIVES BUSINESS-LOOP OFF THE
+      *              WORKLOAD-MASTER FILE, ONE PASS PER ACCOUNT, USING
+      *              WM-WEIGHT (CAPPED AT CTL-MAX-J) IN PLACE OF THE
+      *              FIXED WS-J/WS-K BOUNDS.  CTL-MAX-I IS NOW A
+      *              SAFETY CAP ON HOW MANY MASTER RECORDS ARE
+      *              PROCESSED RATHER THAN THE SOLE LOOP DRIVER, AND
+      *              THE CHECKPOINT CARRIES THE LAST ACCOUNT ID
+      *              PROCESSED SO A RESTART CAN START PAST IT.
+      *  2026-08-08  SET RETURN-CODE FOR THE SCHEDULER (0 = CLEAN,
+      *              4 = COMPLETED BUT AN SLA BREACH WAS LOGGED,
+      *              8 = ABORTED VIA UNUSED-LOGIC) AND DROP A STATUS
+      *              RECORD TO LOOP1-STS FOR CONTROL-M TO POLL.
+      *  2026-08-08  LOOP1 CAN NOW BE RUN AGAINST A KEY SUB-RANGE OF
+      *              WORKLOAD-MASTER (CTL-PART-START-ID/END-ID) AND
+      *              IS CALLABLE FROM LOOP1DRV (GOBACK REPLACES
+      *              STOP RUN SO THE SAME LOAD MODULE WORKS BOTH AS A
+      *              STANDALONE JOB STEP AND AS A PARTITION WORKER
+      *              CALLED REPEATEDLY BY THE PARTITIONING DRIVER).
+      *              STS-FINAL-TOTAL IS ADDED TO THE HAND-OFF RECORD
+      *              SO LOOP1DRV CAN ROLL UP EACH PARTITION'S TOTAL.
+      *  2026-08-09  REVIEW FIXES: LOOP1-CTL IS NOW SELECT OPTIONAL WITH
+      *              A FILE STATUS SO A MISSING (NOT JUST EMPTY) FILE
+      *              STILL HITS THE AT-END DEFAULTING BRANCH INSTEAD OF
+      *              ABORTING THE RUN UNIT.  VALIDATE-CONTROL-RECORD
+      *              NOW DEFAULTS/VALIDATES EVERY FIELD ON THE CONTROL
+      *              RECORD, NOT JUST THE LOOP BOUNDS.  CALCULATION-LOOP
+      *              NOW BREAKS IMMEDIATELY ON WS-ABEND-REQUESTED SO AN
+      *              OVERFLOW ABEND STOPS THAT ACCOUNT'S CALCULATION
+      *              INSTEAD OF RE-TRIGGERING ON EVERY REMAINING PASS.
+      *              CTL-MAX-K NOW REALLY BOUNDS THE K LOOP (WS-K-BOUND)
+      *              INSTEAD OF BEING READ, VALIDATED AND REPORTED BUT
+      *              NEVER USED.  WRITE-JOURNAL NOW RECORDS WS-LAST-J,
+      *              THE ACTUAL WS-J VALUE USED IN THE LAST CALCULATION,
+      *              INSTEAD OF THE POST-LOOP WS-J LEFTOVER FROM THE
+      *              DOUBLY-NESTED WS-J PERFORM VARYING.  MAIN-PARA NOW
+      *              RESETS ALL CARRIED SWITCHES/COUNTERS/WS-TOTAL UP
+      *              FRONT (RESET-CARRIED-STATE) SO A SECOND CALL 'LOOP1'
+      *              FROM LOOP1DRV DOES NOT INHERIT THE PRIOR PARTITION'S
+      *              STATE - LOOP1DRV ALSO NOW ISSUES CANCEL 'LOOP1'
+      *              AFTER EACH CALL.  THE CHECKPOINT/REPORT/JOURNAL/
+      *              SLA-BREACH/STATUS FILES ARE NOW ASSIGNED TO A
+      *              WORKING-STORAGE FILENAME THAT SET-PARTITION-
+      *              FILENAMES SUFFIXES WITH CTL-PART-SEQ SO SEQUENTIAL
+      *              PARTITION RUNS UNDER LOOP1DRV NO LONGER OVERWRITE
+      *              ONE ANOTHER'S OUTPUT.  THE RUN REPORT AND STATUS
+      *              HAND-OFF NOW SAY WHETHER THE RUN REACHED END OF
+      *              WORKLOAD-MASTER OR WAS CUT SHORT BY THE CTL-MAX-I
+      *              CAP.
+      *  2026-08-09  REVIEW FIXES ROUND 2: READ-CONTROL-RECORD'S AT-END
+      *              BRANCH AND VALIDATE-CONTROL-RECORD NOW ALSO DEFAULT
+      *              CTL-PART-START-ID/CTL-PART-END-ID TO SPACES - LEFT
+      *              AT LOW-VALUES ON A MISSING CONTROL FILE THEY MADE
+      *              OPEN-WORKLOAD-MASTER THINK A PARTITION KEY RANGE
+      *              WAS IN EFFECT AND THE FIRST RECORD READ TRIPPED THE
+      *              END-ID BOUNDARY, SILENTLY PROCESSING ZERO ACCOUNTS.
+      *              CHECK-SLA-PACE NOW BUDGETS MINUTES PER ACCOUNT OFF
+      *              A NEW COUNT-EXPECTED-WORKLOAD PRE-SCAN OF THE
+      *              ACCOUNTS THIS RUN WILL ACTUALLY PROCESS INSTEAD OF
+      *              CTL-MAX-I, WHICH IS A SAFETY CAP DECOUPLED FROM
+      *              REAL VOLUME AND WAS MAKING THE PER-ACCOUNT BUDGET
+      *              FAR TOO SMALL.  BUSINESS-LOOP NOW ALSO STOPS ON
+      *              WS-ABEND-REQUESTED SO A MID-ACCOUNT ABEND DOES NOT
+      *              KEEP CALLING DECISION-LOGIC FOR THE REST OF THAT
+      *              ACCOUNT'S WS-J RANGE.
+      *  2026-08-09  REVIEW FIXES ROUND 3: LOOP1-CKP-FILE IS NOW SELECT
+      *              OPTIONAL, AND READ-RESTART-CHECKPOINT FALLS BACK TO
+      *              OPEN OUTPUT WHEN OPEN EXTEND FAILS BECAUSE THE
+      *              CHECKPOINT HAS NEVER BEEN CREATED - OPEN EXTEND ON A
+      *              LINE SEQUENTIAL FILE THAT DOES NOT EXIST DOES NOT
+      *              CREATE IT, SO EVERY BRAND-NEW DEPLOYMENT WAS ABENDING
+      *              THE FIRST TIME A CHECKPOINT CAME DUE.  A NEW
+      *              CLEAR-CHECKPOINT PARAGRAPH NOW TRUNCATES LOOP1-CKP
+      *              ONCE A RUN COMPLETES NORMALLY, SO THE NEXT RUN DOES
+      *              NOT MISTAKE A COMPLETED RUN'S LEFTOVER CHECKPOINT FOR
+      *              ONE LEFT BY A KILLED RUN AND START PAST THE LAST
+      *              ACCOUNT EVER PROCESSED.  CHECK-SLA-PACE NOW BUDGETS
+      *              OFF RECORDS AND ELAPSED TIME SINCE THE RESTART POINT
+      *              (WS-I - WS-RESTART-I OVER WS-SLA-REMAINING-RECS)
+      *              INSTEAD OF THE CUMULATIVE WS-I OVER THE WHOLE RUN'S
+      *              EXPECTED VOLUME, SINCE WS-RUN-START-SECS ITSELF ONLY
+      *              COVERS TIME SINCE THIS INVOCATION STARTED.
+      *              CHECK-SLA-PACE AND WRITE-CHECKPOINT-IF-DUE ARE NOW
+      *              SKIPPED ONCE WS-ABEND-REQUESTED IS SET FOR AN
+      *              ACCOUNT, SO UNUSED-LOGIC'S 999999 OVERFLOW MARKER
+      *              CAN NEVER BE WRITTEN INTO A CHECKPOINT AS A REAL
+      *              CKP-I VALUE.
+      *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LOOP1.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL LOOP1-CTL-FILE  ASSIGN TO "LOOP1CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT OPTIONAL LOOP1-CKP-FILE  ASSIGN TO WS-CKP-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-STATUS.
+           SELECT LOOP1-RPT-FILE  ASSIGN TO WS-RPT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT LOOP1-JNL-FILE  ASSIGN TO WS-JNL-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JNL-STATUS.
+           SELECT LOOP1-SLA-FILE  ASSIGN TO WS-SLA-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SLA-STATUS.
+           SELECT WORKLOAD-MASTER-FILE  ASSIGN TO "WLDMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS WM-ACCOUNT-ID
+               FILE STATUS IS WS-WM-STATUS.
+           SELECT LOOP1-STS-FILE  ASSIGN TO WS-STS-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STS-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  LOOP1-CTL-FILE
+           RECORDING MODE IS F.
+       COPY LOOP1CTL.
+
+       FD  LOOP1-CKP-FILE
+           RECORDING MODE IS F.
+       COPY LOOP1CKP.
+
+       FD  LOOP1-RPT-FILE
+           RECORDING MODE IS F.
+       01  LOOP1-RPT-LINE           PIC X(132).
+
+       FD  LOOP1-JNL-FILE
+           RECORDING MODE IS F.
+       01  LOOP1-JNL-RECORD.
+           05  JNL-I                PIC 9(6).
+           05  JNL-J                PIC 9(6).
+           05  JNL-K                PIC 9(6).
+           05  JNL-TEMP             PIC 9(18).
+           05  JNL-RUNNING-TOTAL    PIC 9(18).
+
+       FD  LOOP1-SLA-FILE
+           RECORDING MODE IS F.
+       01  LOOP1-SLA-BREACH-RECORD.
+           05  SLA-I                PIC 9(6).
+           05  SLA-ELAPSED-MINUTES  PIC 9(5).
+           05  SLA-BUDGET-MINUTES   PIC 9(5).
+           05  SLA-MAX-MINUTES      PIC 9(5).
+           05  SLA-TIMESTAMP        PIC X(26).
+
+       FD  WORKLOAD-MASTER-FILE.
+       COPY LOOP1WM.
+
+       FD  LOOP1-STS-FILE
+           RECORDING MODE IS F.
+       COPY LOOP1STS.
+
        WORKING-STORAGE SECTION.
+       01  WS-CTL-STATUS        PIC X(2)   VALUE SPACES.
+       01  WS-CKP-FILENAME      PIC X(20)  VALUE 'LOOP1CKP'.
+       01  WS-RPT-FILENAME      PIC X(20)  VALUE 'LOOP1RPT'.
+       01  WS-JNL-FILENAME      PIC X(20)  VALUE 'LOOP1JNL'.
+       01  WS-SLA-FILENAME      PIC X(20)  VALUE 'LOOP1SLA'.
+       01  WS-STS-FILENAME      PIC X(20)  VALUE 'LOOP1STS'.
+       01  WS-K-BOUND           PIC 9(6)   VALUE 0.
+       01  WS-LAST-J            PIC 9(6)   VALUE 0.
+       01  WS-STOPPED-AT-CAP-SW PIC X      VALUE 'N'.
+           88  WS-STOPPED-AT-CAP           VALUE 'Y'.
+       01  WS-STS-STATUS        PIC X(2)   VALUE SPACES.
+       01  WS-SLA-BREACH-SW     PIC X      VALUE 'N'.
+           88  SLA-BREACH-OCCURRED         VALUE 'Y'.
+       01  WS-WM-STATUS         PIC X(2)   VALUE SPACES.
+       01  WS-WM-EOF-SW         PIC X      VALUE 'N'.
+           88  WM-EOF                      VALUE 'Y'.
+       01  WS-ACCT-BOUND        PIC 9(6)   VALUE 0.
+       01  WS-EXPECTED-RECS     PIC 9(6)   VALUE 0.
+       01  WS-SLA-REMAINING-RECS PIC 9(6)  VALUE 0.
+       01  WS-RESTART-ACCT-ID   PIC X(10)  VALUE SPACES.
+       01  WS-SLA-STATUS        PIC X(2)   VALUE SPACES.
+       01  WS-JNL-STATUS        PIC X(2)   VALUE SPACES.
+       01  WS-RPT-STATUS        PIC X(2)   VALUE SPACES.
+       01  WS-FLAG-Y-COUNT      PIC 9(9)   VALUE 0.
+       01  WS-RUN-START-TS      PIC X(26)  VALUE SPACES.
+       01  WS-RUN-END-TS        PIC X(26)  VALUE SPACES.
+       01  WS-CKP-STATUS        PIC X(2)   VALUE SPACES.
+       01  WS-CKP-COUNT         PIC 9(6)   VALUE 0.
+       01  WS-RESTART-SW        PIC X      VALUE 'N'.
+           88  WS-RESTARTED                VALUE 'Y'.
+       01  WS-RESTART-I         PIC 9(6)   VALUE 0.
+       01  WS-RESTART-TOTAL     PIC 9(18)  VALUE 0.
+       01  WS-CURRENT-DATE      PIC 9(8)   VALUE 0.
+       01  WS-CURRENT-TIME      PIC 9(8)   VALUE 0.
+       01  WS-TIME-PARTS REDEFINES WS-CURRENT-TIME.
+           05  WS-TIME-HH       PIC 9(2).
+           05  WS-TIME-MM       PIC 9(2).
+           05  WS-TIME-SS       PIC 9(2).
+           05  WS-TIME-HS       PIC 9(2).
+       01  WS-RUN-START-SECS    PIC S9(9)  VALUE 0.
+       01  WS-NOW-SECS          PIC S9(9)  VALUE 0.
+       01  WS-ELAPSED-SECS      PIC S9(9)  VALUE 0.
+       01  WS-ELAPSED-MINUTES   PIC 9(5)   VALUE 0.
+       01  WS-BUDGET-MINUTES    PIC 9(5)   VALUE 0.
+       01  WS-ABEND-SW          PIC X      VALUE 'N'.
+           88  WS-ABEND-REQUESTED          VALUE 'Y'.
+       01  WS-ABEND-REASON      PIC X(60)  VALUE SPACES.
+       01  WS-TIMESTAMP.
+           05  WS-TS-DATE       PIC 9(8).
+           05  WS-TS-TIME       PIC 9(8).
+           05  FILLER           PIC X(10) VALUE SPACES.
        01  WS-I         PIC 9(6)   VALUE 0.
        01  WS-J         PIC 9(6)   VALUE 0.
        01  WS-K         PIC 9(6)   VALUE 0.
@@ -13,21 +243,439 @@
        PROCEDURE DIVISION.
 
        MAIN-PARA.
-           PERFORM VARYING WS-I FROM 1 BY 1
-               UNTIL WS-I > 2000
-               PERFORM BUSINESS-LOOP
+           PERFORM RESET-CARRIED-STATE
+           PERFORM GET-TIMESTAMP
+           MOVE WS-TIMESTAMP TO WS-RUN-START-TS
+           COMPUTE WS-RUN-START-SECS =
+               (WS-TIME-HH * 3600) + (WS-TIME-MM * 60) + WS-TIME-SS
+           PERFORM READ-CONTROL-RECORD
+           PERFORM VALIDATE-CONTROL-RECORD
+           IF NOT WS-ABEND-REQUESTED
+               PERFORM SET-PARTITION-FILENAMES
+               PERFORM READ-RESTART-CHECKPOINT
+               PERFORM COUNT-EXPECTED-WORKLOAD
+               OPEN OUTPUT LOOP1-JNL-FILE
+               OPEN OUTPUT LOOP1-SLA-FILE
+               PERFORM OPEN-WORKLOAD-MASTER
+               IF WS-RESTARTED
+                   MOVE WS-RESTART-TOTAL TO WS-TOTAL
+                   MOVE WS-RESTART-I TO WS-I
+               ELSE
+                   MOVE 0 TO WS-I
+               END-IF
+               PERFORM UNTIL WM-EOF OR WS-ABEND-REQUESTED
+                       OR WS-I >= CTL-MAX-I
+                   READ WORKLOAD-MASTER-FILE NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO WS-WM-EOF-SW
+                       NOT AT END
+                           IF CTL-PART-END-ID NOT = SPACES AND
+                               WM-ACCOUNT-ID > CTL-PART-END-ID
+                               MOVE 'Y' TO WS-WM-EOF-SW
+                           ELSE
+                               ADD 1 TO WS-I
+                               PERFORM COMPUTE-ACCT-BOUND
+                               PERFORM BUSINESS-LOOP
+                               IF NOT WS-ABEND-REQUESTED
+                                   PERFORM CHECK-SLA-PACE
+                                   PERFORM WRITE-CHECKPOINT-IF-DUE
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               IF NOT WM-EOF AND NOT WS-ABEND-REQUESTED
+                   MOVE 'Y' TO WS-STOPPED-AT-CAP-SW
+               END-IF
+               CLOSE WORKLOAD-MASTER-FILE
+               CLOSE LOOP1-CKP-FILE
+               CLOSE LOOP1-JNL-FILE
+               CLOSE LOOP1-SLA-FILE
+               IF NOT WS-ABEND-REQUESTED AND NOT WS-STOPPED-AT-CAP
+                   PERFORM CLEAR-CHECKPOINT
+               END-IF
+           END-IF
+           PERFORM GET-TIMESTAMP
+           MOVE WS-TIMESTAMP TO WS-RUN-END-TS
+           PERFORM WRITE-REPORT
+           PERFORM SET-RUN-RETURN-CODE
+           PERFORM WRITE-STATUS-HANDOFF
+           GOBACK.
+
+       RESET-CARRIED-STATE.
+           MOVE 'N' TO WS-WM-EOF-SW
+           MOVE 'N' TO WS-ABEND-SW
+           MOVE 'N' TO WS-SLA-BREACH-SW
+           MOVE 'N' TO WS-RESTART-SW
+           MOVE 'N' TO WS-STOPPED-AT-CAP-SW
+           MOVE 0   TO WS-FLAG-Y-COUNT
+           MOVE 0   TO WS-CKP-COUNT
+           MOVE 0   TO WS-TOTAL
+           MOVE 0   TO WS-I
+           MOVE 0   TO WS-J
+           MOVE 0   TO WS-K
+           MOVE SPACES TO WS-RESTART-ACCT-ID
+           MOVE SPACES TO WS-ABEND-REASON.
+
+       READ-CONTROL-RECORD.
+           OPEN INPUT LOOP1-CTL-FILE
+           READ LOOP1-CTL-FILE
+               AT END
+                   DISPLAY 'LOOP1 - LOOP1-CTL IS MISSING OR EMPTY - '
+                       'USING DEFAULTS'
+                   MOVE 2000 TO CTL-MAX-I
+                   MOVE 600  TO CTL-MAX-J
+                   MOVE 20   TO CTL-MAX-K
+                   MOVE SPACES TO CTL-PART-START-ID
+                   MOVE SPACES TO CTL-PART-END-ID
+           END-READ
+           CLOSE LOOP1-CTL-FILE.
+
+      *****************************************************************
+      *  VALIDATE-CONTROL-RECORD DEFAULTS OR REJECTS EVERY FIELD ON
+      *  LOOP1-CONTROL-RECORD, NOT JUST THE LOOP BOUNDS - A SHORT OR
+      *  HAND-EDITED LOOP1-CTL LINE LEAVES TRAILING FIELDS AS SPACES,
+      *  AND A PIC 9 FIELD HOLDING SPACES USED ARITHMETICALLY IS A
+      *  DATA EXCEPTION ON AN IBM-DIALECT RUNTIME.
+      *****************************************************************
+       VALIDATE-CONTROL-RECORD.
+           IF CTL-MAX-I NOT NUMERIC OR CTL-MAX-J NOT NUMERIC
+               OR CTL-MAX-K NOT NUMERIC
+               OR CTL-MAX-I = 0 OR CTL-MAX-J = 0 OR CTL-MAX-K = 0
+               MOVE 'LOOP1-CTL HAS A MISSING OR ZERO LOOP BOUND'
+                   TO WS-ABEND-REASON
+               PERFORM UNUSED-LOGIC
+           END-IF
+           IF NOT WS-ABEND-REQUESTED
+               IF CTL-CHECKPOINT-FREQ NOT NUMERIC
+                   OR CTL-CHECKPOINT-FREQ = 0
+                   MOVE 1000 TO CTL-CHECKPOINT-FREQ
+               END-IF
+               IF CTL-HIVOL-THRESHOLD NOT NUMERIC
+                   MOVE 999999999 TO CTL-HIVOL-THRESHOLD
+               END-IF
+               IF CTL-SLA-MAX-MINUTES NOT NUMERIC
+                   OR CTL-SLA-MAX-MINUTES = 0
+                   MOVE 999 TO CTL-SLA-MAX-MINUTES
+               END-IF
+               IF CTL-PART-COUNT NOT NUMERIC
+                   MOVE 1 TO CTL-PART-COUNT
+               END-IF
+               IF CTL-PART-SEQ NOT NUMERIC
+                   MOVE 0 TO CTL-PART-SEQ
+               END-IF
+               IF CTL-PART-START-ID = LOW-VALUES
+                   MOVE SPACES TO CTL-PART-START-ID
+               END-IF
+               IF CTL-PART-END-ID = LOW-VALUES
+                   MOVE SPACES TO CTL-PART-END-ID
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      *  SET-PARTITION-FILENAMES GIVES THE CHECKPOINT, REPORT,
+      *  JOURNAL, SLA-BREACH AND STATUS FILES A PARTITION-SCOPED NAME
+      *  WHEN LOOP1DRV HAS STAMPED A NON-ZERO CTL-PART-SEQ ON THIS
+      *  RUN'S CONTROL RECORD, SO SEQUENTIAL PARTITION CALLS DO NOT
+      *  EACH OVERWRITE THE PREVIOUS PARTITION'S AUDIT TRAIL.
+      *****************************************************************
+       SET-PARTITION-FILENAMES.
+           IF CTL-PART-SEQ = 0
+               MOVE 'LOOP1CKP' TO WS-CKP-FILENAME
+               MOVE 'LOOP1RPT' TO WS-RPT-FILENAME
+               MOVE 'LOOP1JNL' TO WS-JNL-FILENAME
+               MOVE 'LOOP1SLA' TO WS-SLA-FILENAME
+               MOVE 'LOOP1STS' TO WS-STS-FILENAME
+           ELSE
+               MOVE SPACES TO WS-CKP-FILENAME
+               STRING 'LOOP1CKP' DELIMITED BY SIZE
+                   CTL-PART-SEQ DELIMITED BY SIZE
+                   INTO WS-CKP-FILENAME
+               MOVE SPACES TO WS-RPT-FILENAME
+               STRING 'LOOP1RPT' DELIMITED BY SIZE
+                   CTL-PART-SEQ DELIMITED BY SIZE
+                   INTO WS-RPT-FILENAME
+               MOVE SPACES TO WS-JNL-FILENAME
+               STRING 'LOOP1JNL' DELIMITED BY SIZE
+                   CTL-PART-SEQ DELIMITED BY SIZE
+                   INTO WS-JNL-FILENAME
+               MOVE SPACES TO WS-SLA-FILENAME
+               STRING 'LOOP1SLA' DELIMITED BY SIZE
+                   CTL-PART-SEQ DELIMITED BY SIZE
+                   INTO WS-SLA-FILENAME
+               MOVE SPACES TO WS-STS-FILENAME
+               STRING 'LOOP1STS' DELIMITED BY SIZE
+                   CTL-PART-SEQ DELIMITED BY SIZE
+                   INTO WS-STS-FILENAME
+           END-IF.
+
+       READ-RESTART-CHECKPOINT.
+           OPEN INPUT LOOP1-CKP-FILE
+           IF WS-CKP-STATUS = '00'
+               PERFORM UNTIL WS-CKP-STATUS NOT = '00'
+                   READ LOOP1-CKP-FILE
+                       AT END
+                           MOVE '10' TO WS-CKP-STATUS
+                       NOT AT END
+                           MOVE 'Y' TO WS-RESTART-SW
+                           MOVE CKP-I TO WS-RESTART-I
+                           MOVE CKP-LAST-ACCT-ID TO WS-RESTART-ACCT-ID
+                           MOVE CKP-TOTAL TO WS-RESTART-TOTAL
+                   END-READ
+               END-PERFORM
+               CLOSE LOOP1-CKP-FILE
+           END-IF
+           OPEN EXTEND LOOP1-CKP-FILE
+           IF WS-CKP-STATUS NOT = '00'
+               OPEN OUTPUT LOOP1-CKP-FILE
+           END-IF.
+
+      *****************************************************************
+      *  COUNT-EXPECTED-WORKLOAD MAKES A ONE-TIME PASS OVER
+      *  WORKLOAD-MASTER (MIRRORING LOOP1DRV'S SCAN-WORKLOAD-MASTER)
+      *  TO SIZE WS-EXPECTED-RECS BEFORE THE REAL PROCESSING PASS
+      *  OPENS THE FILE.  CTL-MAX-I IS A SAFETY CAP, NOT A VOLUME
+      *  ESTIMATE, SO CHECK-SLA-PACE NEEDS THE ACTUAL NUMBER OF
+      *  ACCOUNTS THIS RUN (OR THIS PARTITION, WHEN CTL-PART-START-ID/
+      *  CTL-PART-END-ID NARROW THE KEY RANGE) WILL PROCESS, NOT THE
+      *  CAP, TO BUDGET MINUTES PER ACCOUNT.
+      *****************************************************************
+       COUNT-EXPECTED-WORKLOAD.
+           MOVE 0 TO WS-EXPECTED-RECS
+           OPEN INPUT WORKLOAD-MASTER-FILE
+           IF CTL-PART-START-ID NOT = SPACES
+               MOVE CTL-PART-START-ID TO WM-ACCOUNT-ID
+               START WORKLOAD-MASTER-FILE KEY >= WM-ACCOUNT-ID
+                   INVALID KEY
+                       MOVE 'Y' TO WS-WM-EOF-SW
+               END-START
+           END-IF
+           PERFORM UNTIL WM-EOF
+               READ WORKLOAD-MASTER-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-WM-EOF-SW
+                   NOT AT END
+                       IF CTL-PART-END-ID NOT = SPACES AND
+                           WM-ACCOUNT-ID > CTL-PART-END-ID
+                           MOVE 'Y' TO WS-WM-EOF-SW
+                       ELSE
+                           ADD 1 TO WS-EXPECTED-RECS
+                       END-IF
+               END-READ
            END-PERFORM
-           STOP RUN.
+           CLOSE WORKLOAD-MASTER-FILE
+           MOVE 'N' TO WS-WM-EOF-SW
+           IF WS-EXPECTED-RECS = 0
+               MOVE 1 TO WS-EXPECTED-RECS
+           END-IF
+           IF WS-RESTART-I >= WS-EXPECTED-RECS
+               MOVE 1 TO WS-SLA-REMAINING-RECS
+           ELSE
+               COMPUTE WS-SLA-REMAINING-RECS =
+                   WS-EXPECTED-RECS - WS-RESTART-I
+           END-IF.
+
+       OPEN-WORKLOAD-MASTER.
+           OPEN INPUT WORKLOAD-MASTER-FILE
+           IF WS-RESTARTED AND WS-RESTART-ACCT-ID NOT = SPACES
+               MOVE WS-RESTART-ACCT-ID TO WM-ACCOUNT-ID
+               START WORKLOAD-MASTER-FILE KEY > WM-ACCOUNT-ID
+                   INVALID KEY
+                       MOVE 'Y' TO WS-WM-EOF-SW
+               END-START
+           ELSE
+               IF CTL-PART-START-ID NOT = SPACES
+                   MOVE CTL-PART-START-ID TO WM-ACCOUNT-ID
+                   START WORKLOAD-MASTER-FILE KEY >= WM-ACCOUNT-ID
+                       INVALID KEY
+                           MOVE 'Y' TO WS-WM-EOF-SW
+                   END-START
+               END-IF
+           END-IF.
+
+       COMPUTE-ACCT-BOUND.
+           IF WM-WEIGHT > CTL-MAX-J
+               MOVE CTL-MAX-J TO WS-ACCT-BOUND
+           ELSE
+               MOVE WM-WEIGHT TO WS-ACCT-BOUND
+           END-IF
+           IF WS-ACCT-BOUND = 0
+               MOVE 1 TO WS-ACCT-BOUND
+           END-IF
+           IF WS-ACCT-BOUND > CTL-MAX-K
+               MOVE CTL-MAX-K TO WS-K-BOUND
+           ELSE
+               MOVE WS-ACCT-BOUND TO WS-K-BOUND
+           END-IF.
+
+       WRITE-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-CKP-COUNT
+           IF WS-CKP-COUNT >= CTL-CHECKPOINT-FREQ
+               PERFORM WRITE-CHECKPOINT
+               MOVE 0 TO WS-CKP-COUNT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           PERFORM GET-TIMESTAMP
+           MOVE WS-I TO CKP-I
+           MOVE WS-J TO CKP-J
+           MOVE WS-K TO CKP-K
+           MOVE WM-ACCOUNT-ID TO CKP-LAST-ACCT-ID
+           MOVE WS-TOTAL TO CKP-TOTAL
+           MOVE WS-TIMESTAMP TO CKP-TIMESTAMP
+           WRITE LOOP1-CHECKPOINT-RECORD
+           IF WS-CKP-STATUS NOT = '00'
+               STRING 'CHECKPOINT WRITE FAILED - STATUS '
+                       DELIMITED BY SIZE
+                   WS-CKP-STATUS DELIMITED BY SIZE
+                   INTO WS-ABEND-REASON
+               PERFORM UNUSED-LOGIC
+           END-IF.
+
+      *****************************************************************
+      *  CLEAR-CHECKPOINT TRUNCATES LOOP1-CKP-FILE TO EMPTY ONCE A RUN
+      *  HAS COMPLETED NORMALLY (REACHED END OF WORKLOAD-MASTER, NOT
+      *  ABENDED, NOT CUT SHORT BY THE CTL-MAX-I CAP).  WITHOUT THIS A
+      *  LEFTOVER CHECKPOINT FROM A COMPLETED RUN WOULD MAKE THE NEXT
+      *  RUN'S READ-RESTART-CHECKPOINT THINK IT IS RESUMING A KILLED
+      *  RUN, START PAST THE LAST ACCOUNT EVER PROCESSED, HIT
+      *  WORKLOAD-MASTER'S END IMMEDIATELY AND REPORT A CLEAN
+      *  COMPLETION HAVING SILENTLY PROCESSED NOTHING.
+      *****************************************************************
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT LOOP1-CKP-FILE
+           CLOSE LOOP1-CKP-FILE.
+
+       CHECK-SLA-PACE.
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           COMPUTE WS-NOW-SECS =
+               (WS-TIME-HH * 3600) + (WS-TIME-MM * 60) + WS-TIME-SS
+           COMPUTE WS-ELAPSED-SECS = WS-NOW-SECS - WS-RUN-START-SECS
+           IF WS-ELAPSED-SECS < 0
+               ADD 86400 TO WS-ELAPSED-SECS
+           END-IF
+           COMPUTE WS-ELAPSED-MINUTES = WS-ELAPSED-SECS / 60
+           COMPUTE WS-BUDGET-MINUTES ROUNDED =
+               ((WS-I - WS-RESTART-I) * CTL-SLA-MAX-MINUTES)
+                   / WS-SLA-REMAINING-RECS
+           IF WS-ELAPSED-MINUTES > WS-BUDGET-MINUTES
+               PERFORM WRITE-SLA-BREACH
+           END-IF.
+
+       WRITE-SLA-BREACH.
+           MOVE 'Y' TO WS-SLA-BREACH-SW
+           PERFORM GET-TIMESTAMP
+           MOVE WS-I TO SLA-I
+           MOVE WS-ELAPSED-MINUTES TO SLA-ELAPSED-MINUTES
+           MOVE WS-BUDGET-MINUTES TO SLA-BUDGET-MINUTES
+           MOVE CTL-SLA-MAX-MINUTES TO SLA-MAX-MINUTES
+           MOVE WS-TIMESTAMP TO SLA-TIMESTAMP
+           WRITE LOOP1-SLA-BREACH-RECORD
+           IF WS-SLA-STATUS NOT = '00'
+               DISPLAY 'LOOP1 - SLA BREACH WRITE FAILED - STATUS '
+                   WS-SLA-STATUS
+           END-IF.
+
+       GET-TIMESTAMP.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE WS-CURRENT-DATE TO WS-TS-DATE
+           MOVE WS-CURRENT-TIME TO WS-TS-TIME.
+
+       WRITE-REPORT.
+           OPEN OUTPUT LOOP1-RPT-FILE
+           MOVE SPACES TO LOOP1-RPT-LINE
+           STRING 'LOOP1 RUN REPORT' DELIMITED BY SIZE
+               INTO LOOP1-RPT-LINE
+           WRITE LOOP1-RPT-LINE
+
+           MOVE SPACES TO LOOP1-RPT-LINE
+           STRING 'RUN START  : ' DELIMITED BY SIZE
+               WS-RUN-START-TS DELIMITED BY SIZE
+               INTO LOOP1-RPT-LINE
+           WRITE LOOP1-RPT-LINE
+
+           MOVE SPACES TO LOOP1-RPT-LINE
+           STRING 'RUN END    : ' DELIMITED BY SIZE
+               WS-RUN-END-TS DELIMITED BY SIZE
+               INTO LOOP1-RPT-LINE
+           WRITE LOOP1-RPT-LINE
+
+           MOVE SPACES TO LOOP1-RPT-LINE
+           STRING 'MAX I / J / K USED : ' DELIMITED BY SIZE
+               CTL-MAX-I DELIMITED BY SIZE
+               ' / ' DELIMITED BY SIZE
+               CTL-MAX-J DELIMITED BY SIZE
+               ' / ' DELIMITED BY SIZE
+               CTL-MAX-K DELIMITED BY SIZE
+               INTO LOOP1-RPT-LINE
+           WRITE LOOP1-RPT-LINE
+
+           MOVE SPACES TO LOOP1-RPT-LINE
+           STRING 'WS-FLAG SET TO Y COUNT : ' DELIMITED BY SIZE
+               WS-FLAG-Y-COUNT DELIMITED BY SIZE
+               INTO LOOP1-RPT-LINE
+           WRITE LOOP1-RPT-LINE
+
+           MOVE SPACES TO LOOP1-RPT-LINE
+           STRING 'FINAL WS-TOTAL : ' DELIMITED BY SIZE
+               WS-TOTAL DELIMITED BY SIZE
+               INTO LOOP1-RPT-LINE
+           WRITE LOOP1-RPT-LINE
+
+           MOVE SPACES TO LOOP1-RPT-LINE
+           IF WS-STOPPED-AT-CAP
+               STRING 'COVERAGE : STOPPED AT THE CTL-MAX-I CAP - '
+                   'WORKLOAD-MASTER WAS NOT FULLY PROCESSED'
+                   DELIMITED BY SIZE INTO LOOP1-RPT-LINE
+           ELSE
+               STRING 'COVERAGE : WORKLOAD-MASTER PROCESSED TO '
+                   'END OF FILE' DELIMITED BY SIZE INTO LOOP1-RPT-LINE
+           END-IF
+           WRITE LOOP1-RPT-LINE
+
+           CLOSE LOOP1-RPT-FILE.
+
+       SET-RUN-RETURN-CODE.
+           IF WS-ABEND-REQUESTED
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF SLA-BREACH-OCCURRED
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+       WRITE-STATUS-HANDOFF.
+           OPEN OUTPUT LOOP1-STS-FILE
+           MOVE 'LOOP1' TO STS-JOB-NAME
+           MOVE RETURN-CODE TO STS-RETURN-CODE
+           EVALUATE RETURN-CODE
+               WHEN 0
+                   MOVE 'COMPLETED' TO STS-STATUS-TEXT
+               WHEN 4
+                   MOVE 'COMPLETED - SLA BREACH' TO STS-STATUS-TEXT
+               WHEN 8
+                   MOVE 'ABORTED' TO STS-STATUS-TEXT
+               WHEN OTHER
+                   MOVE 'UNKNOWN' TO STS-STATUS-TEXT
+           END-EVALUATE
+           MOVE WS-TOTAL TO STS-FINAL-TOTAL
+           MOVE WS-RUN-END-TS TO STS-TIMESTAMP
+           MOVE WS-STOPPED-AT-CAP-SW TO STS-STOPPED-AT-CAP
+           WRITE LOOP1-STS-RECORD
+           CLOSE LOOP1-STS-FILE.
 
        BUSINESS-LOOP.
            PERFORM VARYING WS-J FROM 1 BY 1
-               UNTIL WS-J > 600
+               UNTIL WS-J > WS-ACCT-BOUND OR WS-ABEND-REQUESTED
                PERFORM DECISION-LOGIC
            END-PERFORM.
 
        DECISION-LOGIC.
-           IF WS-J > 30000
+           IF WS-TOTAL > CTL-HIVOL-THRESHOLD
                MOVE 'Y' TO WS-FLAG
+               ADD 1 TO WS-FLAG-Y-COUNT
            ELSE
                MOVE 'N' TO WS-FLAG
            END-IF
@@ -35,12 +683,13 @@
 
        CALCULATION-LOOP.
            PERFORM VARYING WS-K FROM 1 BY 1
-               UNTIL WS-K > 20
+               UNTIL WS-K > WS-K-BOUND OR WS-ABEND-REQUESTED
                PERFORM VARYING WS-J FROM 1 BY 1
-                 UNTIL WS-J > 600
+                 UNTIL WS-J > WS-ACCT-BOUND OR WS-ABEND-REQUESTED
                  PERFORM VARYING WS-J FROM 1 BY 1
-                   UNTIL WS-J > 600
+                   UNTIL WS-J > WS-ACCT-BOUND OR WS-ABEND-REQUESTED
 
+                MOVE WS-J TO WS-LAST-J
                 IF WS-FLAG = 'Y'
                     COMPUTE WS-TEMP =
                         (WS-I * WS-J) + WS-K
@@ -49,13 +698,32 @@
                         (WS-I + WS-J) * WS-K
                 END-IF
                 ADD WS-TEMP TO WS-TOTAL
+                    ON SIZE ERROR
+                        MOVE 'WS-TOTAL OVERFLOWED PIC 9(18)'
+                            TO WS-ABEND-REASON
+                        PERFORM UNUSED-LOGIC
+                END-ADD
                  END-PERFORM
                END-PERFORM
+               PERFORM WRITE-JOURNAL
            END-PERFORM.
 
+       WRITE-JOURNAL.
+           MOVE WS-I TO JNL-I
+           MOVE WS-LAST-J TO JNL-J
+           MOVE WS-K TO JNL-K
+           MOVE WS-TEMP TO JNL-TEMP
+           MOVE WS-TOTAL TO JNL-RUNNING-TOTAL
+           WRITE LOOP1-JNL-RECORD
+           IF WS-JNL-STATUS NOT = '00'
+               DISPLAY 'LOOP1 - JOURNAL WRITE FAILED - STATUS '
+                   WS-JNL-STATUS
+           END-IF.
+
 
        UNUSED-LOGIC.
-           DISPLAY 'THIS IS DEAD CODE - NEVER EXECUTED'.
+           DISPLAY 'LOOP1 - ABEND - ' WS-ABEND-REASON
+           MOVE 'Y' TO WS-ABEND-SW
            MOVE 999999 TO WS-I
            MOVE 999999 TO WS-J
-           MOVE 999999 TO WS-K.
\ No newline at end of file
+           MOVE 999999 TO WS-K.
